@@ -0,0 +1,410 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1100.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 1998-03-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1100 - ACCOUNT BALANCE ACCUMULATION DRIVER               *
+000900*                                                                *
+001000*    READS A BATCH OF TRANSACTIONS, LOOKS UP THE CEILING FOR    *
+001100*    THE ACCOUNT'S PRODUCT TYPE, AND CALLS AR1150 ONCE PER      *
+001200*    TRANSACTION TO ADD THE TRANSACTION AMOUNT TO THE ACCOUNT'S *
+001300*    RUNNING BALANCE.  CHECKPOINTS EVERY AR1-CHECKPOINT-FREQ    *
+001400*    TRANSACTIONS SO A RESTARTED RUN CAN SKIP WORK ALREADY      *
+001500*    COMMITTED.  WRITES THE INDEPENDENT CONTROL TOTAL USED BY   *
+001600*    THE AR1160 RECONCILIATION JOB.                              *
+001700*                                                                *
+001800*    RESTART PARAMETER (READ FROM THE RESTART-PARM-IN CONTROL   *
+001900*    FILE AS AR1-RESTART-CNT) IS THE COUNT OF TRANSACTIONS       *
+002000*    ALREADY COMMITTED ON A PRIOR RUN OF THIS JOB; ZERO OR A     *
+002010*    MISSING/EMPTY CONTROL FILE MEANS A FRESH RUN.  ON A         *
+002020*    RESTART, THE KNOWN-CAPS AND ACCUMULATED-BALANCE TOTALS      *
+002030*    FROM THE PRIOR RUN'S LAST CHECKPOINT ARE ALSO RELOADED SO   *
+002040*    THE CONTROL TOTAL WRITTEN AT END-OF-JOB STILL COVERS THE    *
+002050*    WHOLE RUN, NOT JUST THE PORTION AFTER THE RESTART POINT.    *
+002100*                                                                *
+002200*    MODIFICATION HISTORY                                       *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    ---------- ----  ------------------------------------------*
+002500*    1998-03-11 RVH   ORIGINAL BATCH ACCUMULATION DRIVER        *
+002600*    2026-08-09 RVH   CHECKPOINT/RESTART SUPPORT ADDED          *
+002700*    2026-08-09 RVH   CEILING NOW LOADED FROM CONTROL PARM FILE *
+002800*    2026-08-09 RVH   WRITES CONTROL TOTAL FOR RECONCILIATION   *
+002810*    2026-08-09 RVH   CONTROL TOTAL NOW A TRUE ACCUMULATED DELTA *
+002820*    2026-08-09 RVH   RESTART COUNT MOVED TO CONTROL PARM FILE  *
+002830*    2026-08-09 RVH   RUN-ID NOW DATE-DERIVED, CHECKED AGAINST   *
+002840*                     RESTART PARM; RESTART NO LONGER DROPS A    *
+002850*                     TRANSACTION; CEILING TABLE BOUNDS-CHECKED  *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER. IBM-390.
+003300 OBJECT-COMPUTER. IBM-390.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT TRANS-IN ASSIGN TO TRANSIN
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS AR1-TRN-FS.
+003900
+004000     SELECT CONTROL-PARM-IN ASSIGN TO CTLPARM
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS AR1-PRM-FS.
+004300
+004400     SELECT BALANCE-MASTER ASSIGN TO BALMSTR
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS DYNAMIC
+004700         RECORD KEY IS AR1-BAL-ACCOUNT-ID
+004800         FILE STATUS IS AR1-BAL-FS.
+004900
+005000     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+005100         ORGANIZATION IS SEQUENTIAL
+005200         FILE STATUS IS AR1-CKP-FS.
+005210
+005220     SELECT RESTART-PARM-IN ASSIGN TO RESTPARM
+005230         ORGANIZATION IS SEQUENTIAL
+005240         FILE STATUS IS AR1-RST-FS.
+005250
+005400     SELECT CONTROL-TOTAL-OUT ASSIGN TO CTLTOTL
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS AR1-TOT-FS.
+005700
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  TRANS-IN
+006100     RECORDING MODE IS F.
+006200     COPY AR1TRX.
+006300
+006400 FD  CONTROL-PARM-IN
+006500     RECORDING MODE IS F.
+006600     COPY AR1PRM.
+006700
+006800 FD  BALANCE-MASTER
+006900     RECORDING MODE IS F.
+007000     COPY AR1BAL.
+007100
+007200 FD  CHECKPOINT-FILE
+007300     RECORDING MODE IS F.
+007400     COPY AR1CKP.
+007420
+007440 FD  RESTART-PARM-IN
+007450     RECORDING MODE IS F.
+007460     COPY AR1RST.
+007500
+007600 FD  CONTROL-TOTAL-OUT
+007700     RECORDING MODE IS F.
+007800     COPY AR1TOT.
+007900
+008000 WORKING-STORAGE SECTION.
+008100 01  AR1-FILE-STATUSES.
+008200     05  AR1-TRN-FS              PIC X(02) VALUE '00'.
+008300     05  AR1-PRM-FS              PIC X(02) VALUE '00'.
+008400     05  AR1-BAL-FS              PIC X(02) VALUE '00'.
+008500     05  AR1-CKP-FS              PIC X(02) VALUE '00'.
+008550     05  AR1-RST-FS              PIC X(02) VALUE '00'.
+008600     05  AR1-TOT-FS              PIC X(02) VALUE '00'.
+008700
+008800 01  AR1-SWITCHES.
+008900     05  AR1-TRANS-EOF-SWITCH    PIC X(01) VALUE 'N'.
+009000         88  AR1-TRANS-EOF           VALUE 'Y'.
+009100     05  AR1-PARM-EOF-SWITCH     PIC X(01) VALUE 'N'.
+009200         88  AR1-PARM-EOF            VALUE 'Y'.
+009250     05  AR1-CKP-EOF-SWITCH      PIC X(01) VALUE 'N'.
+009260         88  AR1-CKP-EOF             VALUE 'Y'.
+009300
+009400 01  AR1-CONTROL-FIELDS.
+009500     05  AR1-RUN-ID              PIC X(08).
+009600     05  AR1-CURRENT-TIMESTAMP   PIC X(26).
+009700     05  AR1-RESTART-CNT         PIC 9(09) VALUE ZERO.
+009800     05  AR1-CHECKPOINT-FREQ     PIC 9(05) VALUE 1000.
+009900     05  AR1-TRANS-COUNT         PIC 9(09) COMP VALUE ZERO.
+010000     05  AR1-CHECKPOINT-COUNT    PIC 9(09) COMP VALUE ZERO.
+010100     05  AR1-SKIPPED-COUNT       PIC 9(09) COMP VALUE ZERO.
+010200
+010300 01  AR1-ACCUMULATOR-FIELDS.
+010400     05  AR1-INPUT-SUM           PIC S9(09)V99 VALUE ZERO.
+010500     05  AR1-KNOWN-CAPS          PIC S9(09)V99 VALUE ZERO.
+010550     05  AR1-ACCUM-DELTA         PIC S9(09)V99 VALUE ZERO.
+010600
+010700 01  AR1-CEILING-TABLE.
+010800     05  AR1-CEILING-ENTRY OCCURS 20 TIMES
+010900                           INDEXED BY AR1-CEILING-NDX.
+011000         10  AR1-CEILING-TYPE    PIC X(04).
+011100         10  AR1-CEILING-AMT     PIC S9(7)V99.
+011200     05  AR1-CEILING-COUNT       PIC 9(04) VALUE ZERO.
+011300
+011400 01  AR1-DEFAULT-CEILING         PIC S9(7)V99 VALUE 99999.99.
+011500 01  AR1-WORK-CEILING            PIC S9(7)V99.
+011600
+011700 LINKAGE SECTION.
+011800     COPY AR1150P.
+013100
+013200 PROCEDURE DIVISION.
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+013500     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+013600         UNTIL AR1-TRANS-EOF
+013700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+013800     GOBACK.
+013900
+014000 1000-INITIALIZE.
+014100     ACCEPT AR1-CURRENT-TIMESTAMP FROM DATE YYYYMMDD
+014200     PERFORM 1050-LOAD-RESTART-COUNT THRU 1050-EXIT
+014300
+014400     OPEN INPUT  TRANS-IN
+014500     OPEN INPUT  CONTROL-PARM-IN
+014600     OPEN I-O    BALANCE-MASTER
+014700     IF AR1-BAL-FS = '35'
+014800         CLOSE BALANCE-MASTER
+014900         OPEN OUTPUT BALANCE-MASTER
+015000     END-IF
+015010
+015020     IF AR1-RESTART-CNT > ZERO
+015030         PERFORM 1160-LOAD-PRIOR-CHECKPOINT THRU 1160-EXIT
+015040     END-IF
+015050
+015100     OPEN EXTEND CHECKPOINT-FILE
+015200     IF AR1-CKP-FS = '05' OR '35'
+015300         OPEN OUTPUT CHECKPOINT-FILE
+015400     END-IF
+015500     OPEN OUTPUT CONTROL-TOTAL-OUT
+015600
+015700     PERFORM 1100-LOAD-CEILING-TABLE THRU 1100-EXIT
+015800
+015900     IF AR1-RESTART-CNT > ZERO
+016000         PERFORM 1200-SKIP-COMMITTED-TRANS THRU 1200-EXIT
+016050         MOVE AR1-SKIPPED-COUNT TO AR1-TRANS-COUNT
+016100     ELSE
+016300         PERFORM 2100-READ-TRANS THRU 2100-EXIT
+016350     END-IF
+016400     .
+016500 1000-EXIT.
+016600     EXIT.
+016700
+016710 1050-LOAD-RESTART-COUNT.
+016715     MOVE ZERO TO AR1-RESTART-CNT
+016716     MOVE AR1-CURRENT-TIMESTAMP TO AR1-RUN-ID
+016720     OPEN INPUT RESTART-PARM-IN
+016730     IF AR1-RST-FS = '00'
+016740         READ RESTART-PARM-IN
+016750             NOT AT END
+016760                 IF AR1-RST-RUN-ID = AR1-RUN-ID
+016765                     MOVE AR1-RST-RESTART-COUNT
+016766                         TO AR1-RESTART-CNT
+016770                 ELSE
+016775                     DISPLAY 'AR1100: RESTART PARM RUN-ID '
+016776                         'MISMATCH - TREATING AS FRESH RUN'
+016780                 END-IF
+016790         END-READ
+016795         CLOSE RESTART-PARM-IN
+016800     END-IF
+016810     .
+016820 1050-EXIT.
+016830     EXIT.
+016840
+016850 1160-LOAD-PRIOR-CHECKPOINT.
+016860     MOVE ZERO TO AR1-KNOWN-CAPS
+016870     MOVE ZERO TO AR1-ACCUM-DELTA
+016880     MOVE 'N' TO AR1-CKP-EOF-SWITCH
+016890     OPEN INPUT CHECKPOINT-FILE
+016900     IF AR1-CKP-FS = '00'
+016910         READ CHECKPOINT-FILE
+016920             AT END SET AR1-CKP-EOF TO TRUE
+016930         END-READ
+016940         PERFORM 1170-SCAN-ONE-CHECKPOINT THRU 1170-EXIT
+016950             UNTIL AR1-CKP-EOF
+016960         CLOSE CHECKPOINT-FILE
+016970     END-IF
+016980     .
+016990 1160-EXIT.
+017000     EXIT.
+017010
+017020 1170-SCAN-ONE-CHECKPOINT.
+017030     IF AR1-CKP-RUN-ID = AR1-RUN-ID
+017040         MOVE AR1-CKP-KNOWN-CAPS  TO AR1-KNOWN-CAPS
+017050         MOVE AR1-CKP-ACCUM-DELTA TO AR1-ACCUM-DELTA
+017060     END-IF
+017070     READ CHECKPOINT-FILE
+017080         AT END SET AR1-CKP-EOF TO TRUE
+017090     END-READ
+017100     .
+017110 1170-EXIT.
+017120     EXIT.
+017130
+017140 1100-LOAD-CEILING-TABLE.
+017150     READ CONTROL-PARM-IN
+017160         AT END SET AR1-PARM-EOF TO TRUE
+017170     END-READ
+017180     PERFORM 1110-LOAD-ONE-CEILING THRU 1110-EXIT
+017190         UNTIL AR1-PARM-EOF
+017195     .
+017200 1100-EXIT.
+017210     EXIT.
+017220
+017800 1110-LOAD-ONE-CEILING.
+017850     IF AR1-CEILING-COUNT < 20
+017900         ADD 1 TO AR1-CEILING-COUNT
+018000         SET AR1-CEILING-NDX TO AR1-CEILING-COUNT
+018010         MOVE AR1-PRM-ACCOUNT-TYPE
+018020             TO AR1-CEILING-TYPE (AR1-CEILING-NDX)
+018030         MOVE AR1-PRM-CEILING-AMOUNT
+018040             TO AR1-CEILING-AMT (AR1-CEILING-NDX)
+018050     ELSE
+018060         DISPLAY 'AR1100: CEILING TABLE FULL - IGNORING TYPE '
+018070             AR1-PRM-ACCOUNT-TYPE
+018080     END-IF
+018300     READ CONTROL-PARM-IN
+018400         AT END SET AR1-PARM-EOF TO TRUE
+018500     END-READ
+018600     .
+018700 1110-EXIT.
+018800     EXIT.
+018900
+019000 1200-SKIP-COMMITTED-TRANS.
+019100     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+019200     PERFORM 1210-SKIP-ONE-TRANS THRU 1210-EXIT
+019300         UNTIL AR1-TRANS-EOF
+019400         OR AR1-SKIPPED-COUNT >= AR1-RESTART-CNT
+019500     .
+019600 1200-EXIT.
+019700     EXIT.
+019800
+019900 1210-SKIP-ONE-TRANS.
+020000     ADD 1 TO AR1-SKIPPED-COUNT
+020100     ADD AR1-TRANS-AMOUNT TO AR1-INPUT-SUM
+020200     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+020300     .
+020400 1210-EXIT.
+020500     EXIT.
+020600
+020700 2000-PROCESS-TRANSACTIONS.
+020800     ADD AR1-TRANS-AMOUNT TO AR1-INPUT-SUM
+020900     PERFORM 2200-LOOKUP-CEILING THRU 2200-EXIT
+021000     PERFORM 2300-READ-BALANCE THRU 2300-EXIT
+021100     PERFORM 2400-CALL-AMOUNT-CHECK THRU 2400-EXIT
+021200     PERFORM 2500-REWRITE-BALANCE THRU 2500-EXIT
+021300     ADD 1 TO AR1-TRANS-COUNT
+021400     IF FUNCTION MOD (AR1-TRANS-COUNT AR1-CHECKPOINT-FREQ) = 0
+021600         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+021700     END-IF
+021800     PERFORM 2100-READ-TRANS THRU 2100-EXIT
+021900     .
+022000 2000-EXIT.
+022100     EXIT.
+022200
+022300 2100-READ-TRANS.
+022400     READ TRANS-IN
+022500         AT END SET AR1-TRANS-EOF TO TRUE
+022600     END-READ
+022700     .
+022800 2100-EXIT.
+022900     EXIT.
+023000
+023100 2200-LOOKUP-CEILING.
+023200     MOVE AR1-DEFAULT-CEILING TO AR1-WORK-CEILING
+023300     SET AR1-CEILING-NDX TO 1
+023400     SEARCH AR1-CEILING-ENTRY
+023500         AT END
+023600             MOVE AR1-DEFAULT-CEILING TO AR1-WORK-CEILING
+023650         WHEN AR1-CEILING-NDX > AR1-CEILING-COUNT
+023660             MOVE AR1-DEFAULT-CEILING TO AR1-WORK-CEILING
+023700         WHEN AR1-CEILING-TYPE (AR1-CEILING-NDX)
+023710             = AR1-ACCOUNT-TYPE
+023800             MOVE AR1-CEILING-AMT (AR1-CEILING-NDX)
+023810                 TO AR1-WORK-CEILING
+023900     END-SEARCH
+024000     .
+024100 2200-EXIT.
+024200     EXIT.
+024300
+024400 2300-READ-BALANCE.
+024500     MOVE AR1-ACCOUNT-ID TO AR1-BAL-ACCOUNT-ID
+024600     READ BALANCE-MASTER
+024700         INVALID KEY
+024800             INITIALIZE AR1-BALANCE-RECORD
+024900             MOVE AR1-ACCOUNT-ID   TO AR1-BAL-ACCOUNT-ID
+025000             MOVE AR1-ACCOUNT-TYPE TO AR1-BAL-ACCOUNT-TYPE
+025100             MOVE ZERO             TO AR1-BAL-AMOUNT
+025200     END-READ
+025300     .
+025400 2300-EXIT.
+025500     EXIT.
+025600
+025700 2400-CALL-AMOUNT-CHECK.
+025800     MOVE '1'                TO LK-FUNCTION-CODE
+025900     MOVE AR1-RUN-ID         TO LK-RUN-ID
+026000     MOVE AR1-ACCOUNT-ID     TO LK-ACCOUNT-ID
+026100     MOVE AR1-TRANS-ID       TO LK-TRANS-ID
+026200     MOVE AR1-CURRENT-TIMESTAMP
+026300                             TO LK-TIMESTAMP
+026400     MOVE AR1-WORK-CEILING   TO LK-CEILING-AMOUNT
+026500     MOVE AR1-BAL-AMOUNT     TO LK-BALANCE-BEFORE
+026600     MOVE AR1-TRANS-AMOUNT   TO LK-ADD-AMOUNT
+026700
+026800     CALL 'AR1150' USING LK-AR1150-PARMS
+026900
+027000     MOVE LK-BALANCE-AFTER   TO AR1-BAL-AMOUNT
+027200     MOVE AR1-TRANS-ID       TO AR1-BAL-LAST-TRANS-ID
+027300     MOVE AR1-CURRENT-TIMESTAMP
+027400                             TO AR1-BAL-LAST-UPDATED
+027450     COMPUTE AR1-ACCUM-DELTA =
+027460         AR1-ACCUM-DELTA + LK-BALANCE-AFTER - LK-BALANCE-BEFORE
+027500     IF LK-CAPPED-SWITCH = 'Y'
+027600         ADD LK-EXCESS-AMOUNT TO AR1-KNOWN-CAPS
+027700     END-IF
+027800     .
+027900 2400-EXIT.
+028000     EXIT.
+028100
+028200 2500-REWRITE-BALANCE.
+028300     IF AR1-BAL-FS = '00'
+028400         REWRITE AR1-BALANCE-RECORD
+028500             INVALID KEY
+028600                 WRITE AR1-BALANCE-RECORD
+028700         END-REWRITE
+028800     ELSE
+028900         WRITE AR1-BALANCE-RECORD
+029000     END-IF
+029100     .
+029200 2500-EXIT.
+029300     EXIT.
+029400
+029500 2600-WRITE-CHECKPOINT.
+029600     INITIALIZE AR1-CKP-RECORD
+029700     MOVE AR1-RUN-ID         TO AR1-CKP-RUN-ID
+029800     MOVE AR1-TRANS-COUNT    TO AR1-CKP-LAST-TRANS-COUNT
+029900     MOVE AR1-ACCOUNT-ID     TO AR1-CKP-LAST-ACCOUNT-ID
+030000     MOVE AR1-BAL-AMOUNT     TO AR1-CKP-LAST-AMOUNT
+030100     MOVE AR1-CURRENT-TIMESTAMP
+030200                             TO AR1-CKP-TIMESTAMP
+030210     MOVE AR1-KNOWN-CAPS     TO AR1-CKP-KNOWN-CAPS
+030220     MOVE AR1-ACCUM-DELTA    TO AR1-CKP-ACCUM-DELTA
+030300     WRITE AR1-CKP-RECORD
+030400     ADD 1 TO AR1-CHECKPOINT-COUNT
+030500     .
+030600 2600-EXIT.
+030700     EXIT.
+030800
+030900 9000-TERMINATE.
+031000     MOVE '9' TO LK-FUNCTION-CODE
+031100     CALL 'AR1150' USING LK-AR1150-PARMS
+031200
+031300     PERFORM 9100-WRITE-CONTROL-TOTAL THRU 9100-EXIT
+031400
+031500     CLOSE TRANS-IN CONTROL-PARM-IN BALANCE-MASTER
+031600           CHECKPOINT-FILE CONTROL-TOTAL-OUT
+031700     .
+031800 9000-EXIT.
+031900     EXIT.
+032000
+032100 9100-WRITE-CONTROL-TOTAL.
+032200     INITIALIZE AR1-TOT-RECORD
+032300     MOVE AR1-RUN-ID         TO AR1-TOT-RUN-ID
+032400     MOVE AR1-INPUT-SUM      TO AR1-TOT-INPUT-SUM
+032500     MOVE AR1-ACCUM-DELTA    TO AR1-TOT-ACCUM-BALANCE
+032600     MOVE AR1-KNOWN-CAPS     TO AR1-TOT-KNOWN-CAPS
+032700     MOVE AR1-TRANS-COUNT    TO AR1-TOT-TRANS-COUNT
+032800     WRITE AR1-TOT-RECORD
+032900     .
+033000 9100-EXIT.
+033100     EXIT.
