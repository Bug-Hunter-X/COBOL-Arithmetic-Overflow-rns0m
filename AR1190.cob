@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1190.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1190 - CAPPED-BALANCE INQUIRY / MAINTENANCE SCREEN        *
+000900*                                                                *
+001000*    LETS AN AUTHORIZED OPERATOR LOOK UP AN ACCOUNT, SEE BOTH    *
+001100*    THE CAPPED BALANCE (AR1-BAL-AMOUNT) AND THE UNCAPPED        *
+001200*    VALUE THAT TRIGGERED THE CAP (FROM THE MOST RECENT          *
+001300*    OVERFLOW-EXCEPTIONS RECORD FOR THAT ACCOUNT), AND POST A    *
+001400*    CORRECTING ADJUSTMENT WITH A REASON CODE.  EVERY ADJUSTMENT *
+001500*    IS LOGGED TO THE ADJUSTMENT FILE AND TO THE SAME AUDIT      *
+001600*    FILE AR1150 WRITES, SO A CORRECTION REPLAYS LIKE ANY OTHER  *
+001700*    BALANCE CHANGE.  A REASON CODE AND OPERATOR ID ARE BOTH     *
+001750*    REQUIRED BEFORE AN ADJUSTMENT WILL POST.                    *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------- ----  ------------------------------------------*
+002200*    2026-08-09 RVH   ORIGINAL MAINTENANCE SCREEN                *
+002250*    2026-08-09 RVH   REQUIRE REASON CODE/OPERATOR ID TO POST    *
+002260*    2026-08-09 RVH   WIDENED DOLLAR EDIT PICTURES TO 7 DIGITS;  *
+002270*                     BALANCE REWRITE NOW CHECKED BEFORE LOGGING *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-390.
+002700 OBJECT-COMPUTER. IBM-390.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BALANCE-MASTER ASSIGN TO BALMSTR
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS AR1-BAL-ACCOUNT-ID
+003400         FILE STATUS IS AR1-BAL-FS.
+003500
+003600     SELECT OVERFLOW-EXCEPTIONS ASSIGN TO OVFLXCP
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS AR1-XCP-FS.
+003900
+004000     SELECT ADJUSTMENT-FILE ASSIGN TO ADJFILE
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS AR1-ADJ-FS.
+004300
+004400     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS AR1-AUD-FS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  BALANCE-MASTER
+005100     RECORDING MODE IS F.
+005200     COPY AR1BAL.
+005300
+005400 FD  OVERFLOW-EXCEPTIONS
+005500     RECORDING MODE IS F.
+005600     COPY AR1XCP.
+005700
+005800 FD  ADJUSTMENT-FILE
+005900     RECORDING MODE IS F.
+006000     COPY AR1ADJ.
+006100
+006200 FD  AUDIT-FILE
+006300     RECORDING MODE IS F.
+006400     COPY AR1AUD.
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  AR1-FILE-STATUSES.
+006800     05  AR1-BAL-FS              PIC X(02) VALUE '00'.
+006900     05  AR1-XCP-FS              PIC X(02) VALUE '00'.
+007000     05  AR1-ADJ-FS              PIC X(02) VALUE '00'.
+007100     05  AR1-AUD-FS              PIC X(02) VALUE '00'.
+007200
+007300 01  AR1-SWITCHES.
+007400     05  AR1-XCP-EOF-SWITCH      PIC X(01) VALUE 'N'.
+007500         88  AR1-XCP-EOF             VALUE 'Y'.
+007600     05  AR1-MORE-WORK-SWITCH    PIC X(01) VALUE 'Y'.
+007700         88  AR1-MORE-WORK           VALUE 'Y'.
+007800     05  AR1-FOUND-SWITCH        PIC X(01) VALUE 'N'.
+007900         88  AR1-ACCOUNT-FOUND       VALUE 'Y'.
+008000
+008100 01  AR1-CURRENT-TIMESTAMP       PIC X(26).
+008200 01  AR1-UNCAPPED-AMOUNT         PIC S9(7)V99 VALUE ZERO.
+008300 01  AR1-SAVED-OLD-AMOUNT        PIC S9(7)V99 VALUE ZERO.
+008400 01  AR1-SAVED-REASON-CODE       PIC X(04) VALUE SPACES.
+008500 01  AR1-SAVED-OPERATOR-ID       PIC X(08) VALUE SPACES.
+008600
+008700 SCREEN SECTION.
+008800 01  AR1-INQUIRY-SCREEN.
+008900     05  BLANK SCREEN.
+009000     05  LINE 01 COLUMN 01 VALUE 'AR1190  CAPPED BALANCE INQUIRY'.
+009100     05  LINE 03 COLUMN 01 VALUE 'ACCOUNT ID . .'.
+009200     05  LINE 03 COLUMN 16 PIC X(10)
+009300         USING AR1-BAL-ACCOUNT-ID.
+009400     05  LINE 05 COLUMN 01 VALUE 'CAPPED BALANCE . . . .'.
+009500     05  LINE 05 COLUMN 24 PIC ZZZZZZ9.99-
+009600         FROM AR1-BAL-AMOUNT.
+009700     05  LINE 06 COLUMN 01 VALUE 'UNCAPPED VALUE . . . .'.
+009800     05  LINE 06 COLUMN 24 PIC ZZZZZZ9.99-
+009900         FROM AR1-UNCAPPED-AMOUNT.
+010000     05  LINE 08 COLUMN 01 VALUE 'ADJUSTED AMOUNT. . . .'.
+010100     05  LINE 08 COLUMN 24 PIC ZZZZZZ9.99-
+010200         USING AR1-BAL-AMOUNT.
+010300     05  LINE 09 COLUMN 01 VALUE 'REASON CODE. . . . . .'.
+010400     05  LINE 09 COLUMN 24 PIC X(04)
+010500         USING AR1-ADJ-REASON-CODE.
+010600     05  LINE 10 COLUMN 01 VALUE 'OPERATOR ID. . . . . .'.
+010700     05  LINE 10 COLUMN 24 PIC X(08)
+010800         USING AR1-ADJ-OPERATOR-ID.
+010900
+011000 PROCEDURE DIVISION.
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011300     PERFORM 2000-PROCESS-ONE-INQUIRY THRU 2000-EXIT
+011400         UNTIL NOT AR1-MORE-WORK
+011500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011600     GOBACK.
+011700
+011800 1000-INITIALIZE.
+011900     ACCEPT AR1-CURRENT-TIMESTAMP FROM DATE YYYYMMDD
+012000     OPEN I-O    BALANCE-MASTER
+012100     OPEN EXTEND ADJUSTMENT-FILE
+012200     IF AR1-ADJ-FS = '05' OR '35'
+012300         OPEN OUTPUT ADJUSTMENT-FILE
+012400     END-IF
+012500     OPEN EXTEND AUDIT-FILE
+012600     IF AR1-AUD-FS = '05' OR '35'
+012700         OPEN OUTPUT AUDIT-FILE
+012800     END-IF
+012900     .
+013000 1000-EXIT.
+013100     EXIT.
+013200
+013300 2000-PROCESS-ONE-INQUIRY.
+013400     INITIALIZE AR1-BAL-ACCOUNT-ID AR1-ADJ-REASON-CODE
+013500                AR1-ADJ-OPERATOR-ID
+013600     DISPLAY AR1-INQUIRY-SCREEN
+013700     ACCEPT  AR1-INQUIRY-SCREEN
+013800
+013900     IF AR1-BAL-ACCOUNT-ID = SPACES
+014000         MOVE 'N' TO AR1-MORE-WORK-SWITCH
+014100     ELSE
+014200         PERFORM 2100-LOOKUP-ACCOUNT THRU 2100-EXIT
+014300         IF AR1-ACCOUNT-FOUND
+014400             PERFORM 2200-LOOKUP-UNCAPPED THRU 2200-EXIT
+014500             MOVE AR1-BAL-AMOUNT TO AR1-SAVED-OLD-AMOUNT
+014600             DISPLAY AR1-INQUIRY-SCREEN
+014700             ACCEPT  AR1-INQUIRY-SCREEN
+014800             PERFORM 2250-VALIDATE-ADJUSTMENT THRU 2250-EXIT
+014900         ELSE
+015000             DISPLAY 'ACCOUNT NOT FOUND'
+015100         END-IF
+015200     END-IF
+015300     .
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700 2100-LOOKUP-ACCOUNT.
+015800     MOVE 'N' TO AR1-FOUND-SWITCH
+015900     READ BALANCE-MASTER
+016000         INVALID KEY
+016100             DISPLAY 'ACCOUNT NOT ON FILE'
+016200         NOT INVALID KEY
+016300             SET AR1-ACCOUNT-FOUND TO TRUE
+016400     END-READ
+016500     .
+016600 2100-EXIT.
+016700     EXIT.
+016800
+016900 2200-LOOKUP-UNCAPPED.
+017000     MOVE ZERO TO AR1-UNCAPPED-AMOUNT
+017100     MOVE 'N' TO AR1-XCP-EOF-SWITCH
+017200     OPEN INPUT OVERFLOW-EXCEPTIONS
+017300     READ OVERFLOW-EXCEPTIONS
+017400         AT END SET AR1-XCP-EOF TO TRUE
+017500     END-READ
+017600     PERFORM 2210-SCAN-ONE-EXCEPTION THRU 2210-EXIT
+017700         UNTIL AR1-XCP-EOF
+017800     CLOSE OVERFLOW-EXCEPTIONS
+017900     .
+018000 2200-EXIT.
+018100     EXIT.
+018200
+018300 2210-SCAN-ONE-EXCEPTION.
+018400     IF AR1-XCP-ACCOUNT-ID = AR1-BAL-ACCOUNT-ID
+018500         MOVE AR1-XCP-UNCAPPED-AMT TO AR1-UNCAPPED-AMOUNT
+018600     END-IF
+018700     READ OVERFLOW-EXCEPTIONS
+018800         AT END SET AR1-XCP-EOF TO TRUE
+018900     END-READ
+019000     .
+019100 2210-EXIT.
+019200     EXIT.
+019300
+019400 2250-VALIDATE-ADJUSTMENT.
+019500     IF AR1-ADJ-REASON-CODE = SPACES
+019600         OR AR1-ADJ-OPERATOR-ID = SPACES
+019700         DISPLAY 'ADJUSTMENT REJECTED - REASON CODE AND '
+019800             'OPERATOR ID ARE BOTH REQUIRED'
+019900     ELSE
+020000         PERFORM 2300-POST-ADJUSTMENT THRU 2300-EXIT
+020100     END-IF
+020200     .
+020300 2250-EXIT.
+020400     EXIT.
+020500
+020600 2300-POST-ADJUSTMENT.
+020700     MOVE AR1-ADJ-REASON-CODE   TO AR1-SAVED-REASON-CODE
+020800     MOVE AR1-ADJ-OPERATOR-ID   TO AR1-SAVED-OPERATOR-ID
+020900     REWRITE AR1-BALANCE-RECORD
+021000         INVALID KEY
+021010             DISPLAY 'ADJUSTMENT REJECTED - BALANCE REWRITE '
+021020                 'FAILED'
+021030         NOT INVALID KEY
+021040             PERFORM 2310-LOG-ADJUSTMENT THRU 2310-EXIT
+021050     END-REWRITE
+021100     .
+023400 2300-EXIT.
+023500     EXIT.
+023510
+023520 2310-LOG-ADJUSTMENT.
+023530     INITIALIZE AR1-ADJ-RECORD
+023540     MOVE AR1-CURRENT-TIMESTAMP TO AR1-ADJ-TIMESTAMP
+023550     MOVE AR1-BAL-ACCOUNT-ID    TO AR1-ADJ-ACCOUNT-ID
+023560     MOVE AR1-SAVED-REASON-CODE TO AR1-ADJ-REASON-CODE
+023570     MOVE AR1-SAVED-OPERATOR-ID TO AR1-ADJ-OPERATOR-ID
+023580     MOVE AR1-SAVED-OLD-AMOUNT  TO AR1-ADJ-OLD-AMOUNT
+023590     MOVE AR1-BAL-AMOUNT        TO AR1-ADJ-NEW-AMOUNT
+023600     WRITE AR1-ADJ-RECORD
+023610
+023620     INITIALIZE AR1-AUD-RECORD
+023630     MOVE 'AR1190A'             TO AR1-AUD-RUN-ID
+023640     MOVE AR1-CURRENT-TIMESTAMP TO AR1-AUD-TIMESTAMP
+023650     MOVE AR1-BAL-ACCOUNT-ID    TO AR1-AUD-ACCOUNT-ID
+023660     MOVE AR1-ADJ-OPERATOR-ID   TO AR1-AUD-TRANS-ID
+023670     MOVE AR1-ADJ-REASON-CODE   TO AR1-AUD-REASON-CODE
+023680     MOVE AR1-ADJ-OLD-AMOUNT    TO AR1-AUD-BEFORE-AMOUNT
+023690     COMPUTE AR1-AUD-AMOUNT-ADDED =
+023700         AR1-BAL-AMOUNT - AR1-ADJ-OLD-AMOUNT
+023710     MOVE AR1-BAL-AMOUNT        TO AR1-AUD-AFTER-AMOUNT
+023720     SET  AR1-AUD-WAS-NOT-CAPPED TO TRUE
+023730     MOVE 'AR1190'              TO AR1-AUD-SOURCE
+023740     WRITE AR1-AUD-RECORD
+023750     .
+023760 2310-EXIT.
+023770     EXIT.
+023780
+023790 9000-TERMINATE.
+023800     CLOSE BALANCE-MASTER ADJUSTMENT-FILE AUDIT-FILE
+023900     .
+024000 9000-EXIT.
+024100     EXIT.
