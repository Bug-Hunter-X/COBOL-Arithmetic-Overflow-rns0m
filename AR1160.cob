@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1160.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1160 - ACCUMULATION RECONCILIATION                       *
+000900*                                                                *
+001000*    END-OF-JOB CHECK THAT TIES THE RUNNING BALANCE PRODUCED BY *
+001100*    AR1100/AR1150 BACK TO AN INDEPENDENT SUM OF THE SOURCE      *
+001200*    TRANSACTION AMOUNTS.  THE FINAL ACCUMULATED BALANCE IS      *
+001300*    ADJUSTED BACK UP BY ANY KNOWN CAPS (THE EXCESS ROUTED TO    *
+001400*    SUSPENSE) BEFORE COMPARISON, SINCE THAT EXCESS IS STILL     *
+001500*    OWED EVEN THOUGH IT NEVER POSTED TO THE BALANCE FIELD.      *
+001600*    A BREAK OUTSIDE TOLERANCE IS FLAGGED ON THE RECONCILIATION  *
+001700*    REPORT WITH A NON-ZERO RETURN CODE SO THE JOB STREAM CAN    *
+001800*    CATCH IT THE SAME DAY.                                      *
+001900*                                                                *
+002000*    MODIFICATION HISTORY                                       *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    ---------- ----  ------------------------------------------*
+002300*    2026-08-09 RVH   ORIGINAL RECONCILIATION PASS              *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-390.
+002800 OBJECT-COMPUTER. IBM-390.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CONTROL-TOTAL-IN ASSIGN TO CTLTOTL
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS AR1-TOT-FS.
+003400
+003500     SELECT RECON-RPT ASSIGN TO RECNRPT
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS AR1-RPT-FS.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CONTROL-TOTAL-IN
+004200     RECORDING MODE IS F.
+004300     COPY AR1TOT.
+004400
+004500 FD  RECON-RPT
+004600     RECORDING MODE IS F.
+004700 01  AR1-RPT-LINE                PIC X(80).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  AR1-FILE-STATUSES.
+005100     05  AR1-TOT-FS              PIC X(02) VALUE '00'.
+005200     05  AR1-RPT-FS              PIC X(02) VALUE '00'.
+005300
+005400 01  AR1-SWITCHES.
+005500     05  AR1-TOT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+005600         88  AR1-TOT-EOF             VALUE 'Y'.
+005700
+005800 01  AR1-TOLERANCE               PIC S9(7)V99 VALUE 0.01.
+005900 01  AR1-RETURN-CODE             PIC S9(04) COMP VALUE ZERO.
+006000
+006100 01  AR1-WORK-FIELDS.
+006200     05  AR1-ADJUSTED-BALANCE    PIC S9(09)V99.
+006300     05  AR1-BREAK-AMOUNT        PIC S9(09)V99.
+006400
+006500 01  AR1-REPORT-LINES.
+006600     05  AR1-HDR-LINE.
+006700         10  FILLER              PIC X(34)
+006800             VALUE 'AR1160 ACCUMULATION RECONCILIATION'.
+006900     05  AR1-DTL-LINE.
+007000         10  FILLER              PIC X(10) VALUE 'RUN-ID   '.
+007100         10  AR1-DTL-RUN-ID      PIC X(08).
+007200         10  FILLER              PIC X(04) VALUE SPACES.
+007300         10  FILLER              PIC X(14)
+007400             VALUE 'INPUT SUM    '.
+007500         10  AR1-DTL-INPUT-SUM   PIC ZZZZZZZZ9.99-.
+007600         10  FILLER              PIC X(02) VALUE SPACES.
+007700         10  FILLER              PIC X(16)
+007800             VALUE 'ADJUSTED BALANCE'.
+007900         10  AR1-DTL-ADJ-BAL     PIC ZZZZZZZZ9.99-.
+008000     05  AR1-BREAK-LINE.
+008100         10  FILLER              PIC X(22)
+008200             VALUE '*** RECONCILIATION '.
+008300         10  FILLER              PIC X(12) VALUE 'BREAK *** '.
+008400         10  FILLER              PIC X(10) VALUE 'AMOUNT   '.
+008500         10  AR1-BRK-AMOUNT      PIC ZZZZZZZZ9.99-.
+008600     05  AR1-OK-LINE.
+008700         10  FILLER              PIC X(40)
+008800             VALUE 'RECONCILIATION WITHIN TOLERANCE - OK'.
+008900
+009000 PROCEDURE DIVISION.
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009300     PERFORM 2000-RECONCILE-ONE-RUN THRU 2000-EXIT
+009400         UNTIL AR1-TOT-EOF
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009600     MOVE AR1-RETURN-CODE TO RETURN-CODE
+009700     GOBACK.
+009800
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  CONTROL-TOTAL-IN
+010100     OPEN OUTPUT RECON-RPT
+010200     MOVE AR1-HDR-LINE TO AR1-RPT-LINE
+010300     WRITE AR1-RPT-LINE
+010400     READ CONTROL-TOTAL-IN
+010500         AT END SET AR1-TOT-EOF TO TRUE
+010600     END-READ
+010700     .
+010800 1000-EXIT.
+010900     EXIT.
+011000
+011100 2000-RECONCILE-ONE-RUN.
+011200     COMPUTE AR1-ADJUSTED-BALANCE =
+011300         AR1-TOT-ACCUM-BALANCE + AR1-TOT-KNOWN-CAPS
+011400
+011500     MOVE AR1-TOT-RUN-ID      TO AR1-DTL-RUN-ID
+011600     MOVE AR1-TOT-INPUT-SUM   TO AR1-DTL-INPUT-SUM
+011700     MOVE AR1-ADJUSTED-BALANCE
+011800                              TO AR1-DTL-ADJ-BAL
+011900     MOVE AR1-DTL-LINE        TO AR1-RPT-LINE
+012000     WRITE AR1-RPT-LINE
+012100
+012200     COMPUTE AR1-BREAK-AMOUNT =
+012300         AR1-TOT-INPUT-SUM - AR1-ADJUSTED-BALANCE
+012400
+012500     IF FUNCTION ABS (AR1-BREAK-AMOUNT) > AR1-TOLERANCE
+012600         PERFORM 2100-FLAG-BREAK THRU 2100-EXIT
+012700     ELSE
+012800         MOVE AR1-OK-LINE TO AR1-RPT-LINE
+012900         WRITE AR1-RPT-LINE
+013000     END-IF
+013100
+013200     READ CONTROL-TOTAL-IN
+013300         AT END SET AR1-TOT-EOF TO TRUE
+013400     END-READ
+013500     .
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900 2100-FLAG-BREAK.
+014000     MOVE AR1-BREAK-AMOUNT TO AR1-BRK-AMOUNT
+014100     MOVE AR1-BREAK-LINE   TO AR1-RPT-LINE
+014200     WRITE AR1-RPT-LINE
+014300     MOVE 8 TO AR1-RETURN-CODE
+014400     .
+014500 2100-EXIT.
+014600     EXIT.
+014700
+014800 9000-TERMINATE.
+014900     CLOSE CONTROL-TOTAL-IN RECON-RPT
+015000     .
+015100 9000-EXIT.
+015200     EXIT.
