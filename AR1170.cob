@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1170.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1170 - OVERFLOW-CAP SUMMARY REPORT                       *
+000900*                                                                *
+001000*    END-OF-DAY REPORT DRIVEN OFF THE OVERFLOW-EXCEPTIONS FILE  *
+001100*    WRITTEN BY AR1150.  SHOWS THE COUNT OF CAPPING EVENTS AND  *
+001200*    THE TOTAL AMOUNT TRUNCATED FOR THE RUN, PLUS ONE DETAIL     *
+001300*    LINE PER AFFECTED ACCOUNT, SO OPERATIONS CAN SEE AT A      *
+001400*    GLANCE WHETHER A GIVEN DAY'S VOLUME IS PUSHING MORE         *
+001500*    ACCOUNTS AGAINST THE CEILING THAN USUAL.                    *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  ------------------------------------------*
+002000*    2026-08-09 RVH   ORIGINAL SUMMARY REPORT                   *
+002050*    2026-08-09 RVH   ADDED RUN-ID SELECTION VIA REPORT-PARM-IN  *
+002060*    2026-08-09 RVH   SEQUENCE-NUMBER CLEANUP                    *
+002070*    2026-08-09 RVH   ACCOUNT TABLE SEARCH/LOAD BOUNDS-CHECKED   *
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-390.
+002500 OBJECT-COMPUTER. IBM-390.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT OVERFLOW-EXCEPTIONS ASSIGN TO OVFLXCP
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS AR1-XCP-FS.
+003100
+003200     SELECT SUMMARY-RPT ASSIGN TO SUMMRPT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS AR1-RPT-FS.
+003410
+003450     SELECT REPORT-PARM-IN ASSIGN TO RPTPARM
+003460         ORGANIZATION IS SEQUENTIAL
+003470         FILE STATUS IS AR1-RPP-FS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  OVERFLOW-EXCEPTIONS
+003900     RECORDING MODE IS F.
+004000     COPY AR1XCP.
+004100
+004200 FD  SUMMARY-RPT
+004300     RECORDING MODE IS F.
+004400 01  AR1-RPT-LINE                PIC X(80).
+004450
+004460 FD  REPORT-PARM-IN
+004470     RECORDING MODE IS F.
+004480     COPY AR1RPP.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  AR1-FILE-STATUSES.
+004800     05  AR1-XCP-FS              PIC X(02) VALUE '00'.
+004900     05  AR1-RPT-FS              PIC X(02) VALUE '00'.
+004950     05  AR1-RPP-FS              PIC X(02) VALUE '00'.
+005000
+005100 01  AR1-SWITCHES.
+005200     05  AR1-XCP-EOF-SWITCH      PIC X(01) VALUE 'N'.
+005300         88  AR1-XCP-EOF             VALUE 'Y'.
+005400
+005500 01  AR1-COUNTERS.
+005600     05  AR1-CAP-COUNT           PIC 9(09) COMP VALUE ZERO.
+005700     05  AR1-ACCOUNT-COUNT       PIC 9(05) COMP VALUE ZERO.
+005800
+005900 01  AR1-TOTALS.
+006000     05  AR1-TRUNCATED-TOTAL     PIC S9(09)V99 VALUE ZERO.
+006050
+006060 01  AR1-SELECTED-RUN-ID         PIC X(08) VALUE SPACES.
+006100
+006200 01  AR1-ACCOUNT-TABLE.
+006300     05  AR1-ACCOUNT-ENTRY OCCURS 500 TIMES
+006400                           INDEXED BY AR1-ACCT-NDX.
+006500         10  AR1-TBL-ACCOUNT-ID  PIC X(10).
+006600         10  AR1-TBL-CAP-COUNT   PIC 9(05) COMP.
+006700         10  AR1-TBL-TRUNC-AMT   PIC S9(09)V99.
+006800
+006900 01  AR1-SEARCH-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+007000     88  AR1-SEARCH-FOUND            VALUE 'Y'.
+007100
+007200 01  AR1-REPORT-LINES.
+007300     05  AR1-HDR-LINE.
+007400         10  FILLER              PIC X(32)
+007500             VALUE 'AR1170 OVERFLOW-CAP SUMMARY'.
+007600     05  AR1-ACCT-HDR-LINE.
+007700         10  FILLER              PIC X(40)
+007800             VALUE 'ACCOUNT      CAP-COUNT   AMT-TRUNCATED'.
+007900     05  AR1-ACCT-LINE.
+008000         10  AR1-LN-ACCOUNT      PIC X(10).
+008100         10  FILLER              PIC X(05) VALUE SPACES.
+008200         10  AR1-LN-CAP-COUNT    PIC ZZZZ9.
+008300         10  FILLER              PIC X(05) VALUE SPACES.
+008400         10  AR1-LN-TRUNC-AMT    PIC ZZZZZZZZ9.99-.
+008500     05  AR1-TOT-LINE.
+008600         10  FILLER              PIC X(20)
+008700             VALUE 'TOTAL CAP EVENTS   '.
+008800         10  AR1-LN-TOT-COUNT    PIC ZZZZZZZZ9.
+008900         10  FILLER              PIC X(04) VALUE SPACES.
+009000         10  FILLER              PIC X(20)
+009100             VALUE 'TOTAL AMT TRUNCATED '.
+009200         10  AR1-LN-TOT-AMT      PIC ZZZZZZZZ9.99-.
+009300
+009400 PROCEDURE DIVISION.
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009700     PERFORM 2000-ACCUMULATE-ONE THRU 2000-EXIT
+009800         UNTIL AR1-XCP-EOF
+009900     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT
+010000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+010100     GOBACK.
+010200
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  OVERFLOW-EXCEPTIONS
+010500     OPEN OUTPUT SUMMARY-RPT
+010550     PERFORM 1050-LOAD-REPORT-PARM THRU 1050-EXIT
+010600     READ OVERFLOW-EXCEPTIONS
+010700         AT END SET AR1-XCP-EOF TO TRUE
+010800     END-READ
+010900     .
+011000 1000-EXIT.
+011100     EXIT.
+011150
+011160 1050-LOAD-REPORT-PARM.
+011170     MOVE SPACES TO AR1-SELECTED-RUN-ID
+011180     OPEN INPUT REPORT-PARM-IN
+011190     IF AR1-RPP-FS = '00'
+011200         READ REPORT-PARM-IN
+011210             NOT AT END MOVE AR1-RPP-RUN-ID TO AR1-SELECTED-RUN-ID
+011220         END-READ
+011230         CLOSE REPORT-PARM-IN
+011240     END-IF
+011250     .
+011260 1050-EXIT.
+011270     EXIT.
+011280
+011300 2000-ACCUMULATE-ONE.
+011310     IF AR1-SELECTED-RUN-ID = SPACES
+011320         OR AR1-XCP-RUN-ID = AR1-SELECTED-RUN-ID
+011400         ADD 1 TO AR1-CAP-COUNT
+011500         COMPUTE AR1-TRUNCATED-TOTAL =
+011600             AR1-TRUNCATED-TOTAL
+011700             + AR1-XCP-UNCAPPED-AMT - AR1-XCP-CAPPED-AMT
+012400
+012500         PERFORM 2100-POST-ACCOUNT-TABLE THRU 2100-EXIT
+012510     END-IF
+012600
+012700     READ OVERFLOW-EXCEPTIONS
+012800         AT END SET AR1-XCP-EOF TO TRUE
+012900     END-READ
+013000     .
+013100 2000-EXIT.
+013200     EXIT.
+013300
+013400 2100-POST-ACCOUNT-TABLE.
+013500     MOVE 'N' TO AR1-SEARCH-FOUND-SWITCH
+013600     SET AR1-ACCT-NDX TO 1
+013700     SEARCH AR1-ACCOUNT-ENTRY
+013800         AT END
+013900             PERFORM 2110-ADD-NEW-ACCOUNT THRU 2110-EXIT
+013950         WHEN AR1-ACCT-NDX > AR1-ACCOUNT-COUNT
+013960             PERFORM 2110-ADD-NEW-ACCOUNT THRU 2110-EXIT
+014000         WHEN AR1-TBL-ACCOUNT-ID (AR1-ACCT-NDX)
+014010             = AR1-XCP-ACCOUNT-ID
+014100             SET AR1-SEARCH-FOUND TO TRUE
+014200     END-SEARCH
+014300
+014400     IF AR1-SEARCH-FOUND
+014500         ADD 1 TO AR1-TBL-CAP-COUNT (AR1-ACCT-NDX)
+014600         COMPUTE AR1-TBL-TRUNC-AMT (AR1-ACCT-NDX) =
+014700             AR1-TBL-TRUNC-AMT (AR1-ACCT-NDX)
+014800             + AR1-XCP-UNCAPPED-AMT - AR1-XCP-CAPPED-AMT
+014900     END-IF
+015000     .
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400 2110-ADD-NEW-ACCOUNT.
+015450     IF AR1-ACCOUNT-COUNT < 500
+015500         ADD 1 TO AR1-ACCOUNT-COUNT
+015600         SET AR1-ACCT-NDX TO AR1-ACCOUNT-COUNT
+015700         MOVE AR1-XCP-ACCOUNT-ID
+015710             TO AR1-TBL-ACCOUNT-ID (AR1-ACCT-NDX)
+015800         MOVE ZERO TO AR1-TBL-CAP-COUNT (AR1-ACCT-NDX)
+015900         MOVE ZERO TO AR1-TBL-TRUNC-AMT (AR1-ACCT-NDX)
+015950     ELSE
+015960         DISPLAY 'AR1170: ACCOUNT TABLE FULL - IGNORING ACCOUNT '
+015970             AR1-XCP-ACCOUNT-ID
+015980     END-IF
+016000     SET AR1-SEARCH-FOUND TO TRUE
+016100     .
+016200 2110-EXIT.
+016300     EXIT.
+016400
+016500 8000-PRINT-REPORT.
+016600     MOVE AR1-HDR-LINE TO AR1-RPT-LINE
+016700     WRITE AR1-RPT-LINE
+016800     MOVE AR1-ACCT-HDR-LINE TO AR1-RPT-LINE
+016900     WRITE AR1-RPT-LINE
+017000
+017100     PERFORM 8100-PRINT-ONE-ACCOUNT THRU 8100-EXIT
+017200         VARYING AR1-ACCT-NDX FROM 1 BY 1
+017300         UNTIL AR1-ACCT-NDX > AR1-ACCOUNT-COUNT
+017400
+017500     MOVE AR1-CAP-COUNT TO AR1-LN-TOT-COUNT
+017600     MOVE AR1-TRUNCATED-TOTAL TO AR1-LN-TOT-AMT
+017700     MOVE AR1-TOT-LINE TO AR1-RPT-LINE
+017800     WRITE AR1-RPT-LINE
+017900     .
+018000 8000-EXIT.
+018100     EXIT.
+018200
+018300 8100-PRINT-ONE-ACCOUNT.
+018400     MOVE AR1-TBL-ACCOUNT-ID (AR1-ACCT-NDX) TO AR1-LN-ACCOUNT
+018500     MOVE AR1-TBL-CAP-COUNT (AR1-ACCT-NDX)  TO AR1-LN-CAP-COUNT
+018600     MOVE AR1-TBL-TRUNC-AMT (AR1-ACCT-NDX)  TO AR1-LN-TRUNC-AMT
+018700     MOVE AR1-ACCT-LINE TO AR1-RPT-LINE
+018800     WRITE AR1-RPT-LINE
+018900     .
+019000 8100-EXIT.
+019100     EXIT.
+019200
+019300 9000-TERMINATE.
+019400     CLOSE OVERFLOW-EXCEPTIONS SUMMARY-RPT
+019500     .
+019600 9000-EXIT.
+019700     EXIT.
