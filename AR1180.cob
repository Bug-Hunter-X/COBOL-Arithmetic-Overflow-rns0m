@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1180.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1180 - BALANCE MASTER FIELD-WIDTH CONVERSION UTILITY     *
+000900*                                                                *
+001000*    ONE-TIME JOB THAT CONVERTS THE BALANCE MASTER FROM ITS     *
+001100*    ORIGINAL PIC 9(5)V99 AMOUNT FIELD TO THE WIDER PIC 9(7)V99 *
+001200*    LAYOUT USED BY AR1100/AR1150, SO THE 99999.99 CEILING      *
+001300*    STOPS BEING THE NORMAL PATH FOR LARGE ACCOUNTS.  RUN ONCE  *
+001400*    AGAINST THE OLD MASTER TO PRODUCE THE NEW ONE; ANY RECORD  *
+001500*    ALREADY AT OR ABOVE THE OLD CEILING IS FLAGGED ON THE      *
+001600*    CONVERSION REPORT SO OPERATIONS CAN CONFIRM NOTHING        *
+001700*    MOVED SILENTLY.                                             *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------- ----  ------------------------------------------*
+002200*    2026-08-09 RVH   ORIGINAL ONE-TIME CONVERSION JOB          *
+002300*****************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-390.
+002700 OBJECT-COMPUTER. IBM-390.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BALANCE-MASTER-OLD ASSIGN TO BALMOLD
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS AR1-OLD-FS.
+003300
+003400     SELECT BALANCE-MASTER-NEW ASSIGN TO BALMNEW
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS AR1-NEW-FS.
+003700
+003800     SELECT CONVERSION-RPT ASSIGN TO CNVRPT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS AR1-RPT-FS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  BALANCE-MASTER-OLD
+004500     RECORDING MODE IS F.
+004600     COPY AR1BALO.
+004700
+004800 FD  BALANCE-MASTER-NEW
+004900     RECORDING MODE IS F.
+005000     COPY AR1BAL.
+005100
+005200 FD  CONVERSION-RPT
+005300     RECORDING MODE IS F.
+005400 01  AR1-RPT-LINE                PIC X(80).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  AR1-FILE-STATUSES.
+005800     05  AR1-OLD-FS              PIC X(02) VALUE '00'.
+005900     05  AR1-NEW-FS              PIC X(02) VALUE '00'.
+006000     05  AR1-RPT-FS              PIC X(02) VALUE '00'.
+006100
+006200 01  AR1-SWITCHES.
+006300     05  AR1-OLD-EOF-SWITCH      PIC X(01) VALUE 'N'.
+006400         88  AR1-OLD-EOF             VALUE 'Y'.
+006500
+006600 01  AR1-COUNTERS.
+006700     05  AR1-RECORDS-READ        PIC 9(09) COMP VALUE ZERO.
+006800     05  AR1-RECORDS-WRITTEN     PIC 9(09) COMP VALUE ZERO.
+006900     05  AR1-NEAR-OLD-CEILING    PIC 9(09) COMP VALUE ZERO.
+007000
+007100 01  AR1-OLD-CEILING             PIC S9(7)V99 VALUE 99999.99.
+007200
+007300 01  AR1-REPORT-LINES.
+007400     05  AR1-HDR-LINE.
+007500         10  FILLER              PIC X(30)
+007600             VALUE 'AR1180 BALANCE CONVERSION RUN'.
+007700     05  AR1-DTL-LINE.
+007800         10  FILLER              PIC X(12) VALUE 'ACCOUNT    '.
+007900         10  AR1-DTL-ACCOUNT     PIC X(10).
+008000         10  FILLER              PIC X(04) VALUE SPACES.
+008100         10  FILLER              PIC X(08) VALUE 'OLD AMT '.
+008200         10  AR1-DTL-OLD-AMT     PIC ZZZZZ9.99-.
+008300         10  FILLER              PIC X(04) VALUE SPACES.
+008400         10  FILLER              PIC X(24)
+008500             VALUE 'WAS AT OLD CEILING'.
+008600     05  AR1-TOT-LINE.
+008700         10  FILLER              PIC X(16)
+008800             VALUE 'RECORDS READ   '.
+008900         10  AR1-TOT-READ        PIC ZZZZZZZZ9.
+009000         10  FILLER              PIC X(04) VALUE SPACES.
+009100         10  FILLER              PIC X(16)
+009200             VALUE 'RECORDS WRITTEN '.
+009300         10  AR1-TOT-WRITTEN     PIC ZZZZZZZZ9.
+009400         10  FILLER              PIC X(04) VALUE SPACES.
+009500         10  FILLER              PIC X(12)
+009600             VALUE 'AT CEILING  '.
+009700         10  AR1-TOT-NEAR        PIC ZZZZZZZZ9.
+009800
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010200     PERFORM 2000-CONVERT-ONE-RECORD THRU 2000-EXIT
+010300         UNTIL AR1-OLD-EOF
+010400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+010500     GOBACK.
+010600
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  BALANCE-MASTER-OLD
+010900     OPEN OUTPUT BALANCE-MASTER-NEW
+011000     OPEN OUTPUT CONVERSION-RPT
+011100     MOVE AR1-HDR-LINE TO AR1-RPT-LINE
+011200     WRITE AR1-RPT-LINE
+011300     READ BALANCE-MASTER-OLD
+011400         AT END SET AR1-OLD-EOF TO TRUE
+011500     END-READ
+011600     .
+011700 1000-EXIT.
+011800     EXIT.
+011900
+012000 2000-CONVERT-ONE-RECORD.
+012100     ADD 1 TO AR1-RECORDS-READ
+012200     INITIALIZE AR1-BALANCE-RECORD
+012300     MOVE AR1-BALO-ACCOUNT-ID    TO AR1-BAL-ACCOUNT-ID
+012400     MOVE AR1-BALO-ACCOUNT-TYPE  TO AR1-BAL-ACCOUNT-TYPE
+012500     MOVE AR1-BALO-AMOUNT        TO AR1-BAL-AMOUNT
+012600     MOVE AR1-BALO-LAST-TRANS-ID TO AR1-BAL-LAST-TRANS-ID
+012700     MOVE AR1-BALO-LAST-UPDATED  TO AR1-BAL-LAST-UPDATED
+012800
+012900     IF AR1-BALO-AMOUNT >= AR1-OLD-CEILING
+013000         PERFORM 2100-FLAG-NEAR-CEILING THRU 2100-EXIT
+013100     END-IF
+013200
+013300     WRITE AR1-BALANCE-RECORD
+013400     ADD 1 TO AR1-RECORDS-WRITTEN
+013500
+013600     READ BALANCE-MASTER-OLD
+013700         AT END SET AR1-OLD-EOF TO TRUE
+013800     END-READ
+013900     .
+014000 2000-EXIT.
+014100     EXIT.
+014200
+014300 2100-FLAG-NEAR-CEILING.
+014400     ADD 1 TO AR1-NEAR-OLD-CEILING
+014500     MOVE AR1-BALO-ACCOUNT-ID TO AR1-DTL-ACCOUNT
+014600     MOVE AR1-BALO-AMOUNT     TO AR1-DTL-OLD-AMT
+014700     MOVE AR1-DTL-LINE        TO AR1-RPT-LINE
+014800     WRITE AR1-RPT-LINE
+014900     .
+015000 2100-EXIT.
+015100     EXIT.
+015200
+015300 9000-TERMINATE.
+015400     MOVE AR1-RECORDS-READ    TO AR1-TOT-READ
+015500     MOVE AR1-RECORDS-WRITTEN TO AR1-TOT-WRITTEN
+015600     MOVE AR1-NEAR-OLD-CEILING TO AR1-TOT-NEAR
+015700     MOVE AR1-TOT-LINE        TO AR1-RPT-LINE
+015800     WRITE AR1-RPT-LINE
+015900
+016000     CLOSE BALANCE-MASTER-OLD BALANCE-MASTER-NEW CONVERSION-RPT
+016100     .
+016200 9000-EXIT.
+016300     EXIT.
