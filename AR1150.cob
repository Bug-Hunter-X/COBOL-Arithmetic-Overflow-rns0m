@@ -0,0 +1,237 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AR1150.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. ACCOUNTS RECEIVABLE SYSTEMS.
+000500 DATE-WRITTEN. 1998-03-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*    AR1150 - AMOUNT ACCUMULATE / OVERFLOW-CEILING CHECK        *
+000900*                                                                *
+001000*    CALLED ONCE PER TRANSACTION BY AR1100.  ADDS THE CALLER'S  *
+001100*    TRANSACTION AMOUNT TO THE EXTENDED ACCUMULATOR AND CHECKS  *
+001200*    THE RESULT AGAINST A CALLER-SUPPLIED CEILING.  IF THE      *
+001300*    CEILING IS BREACHED THE BALANCE IS CAPPED AT THE CEILING,  *
+001400*    THE EXCESS IS HANDED BACK TO THE CALLER FOR SUSPENSE        *
+001500*    POSTING, AND AN EXCEPTION RECORD AND A MONITORING ALERT    *
+001600*    ARE WRITTEN.  AN AUDIT RECORD IS WRITTEN FOR EVERY CALL,   *
+001700*    CAPPED OR NOT.                                              *
+001800*                                                                *
+001900*    MODIFICATION HISTORY                                       *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    ---------- ----  ------------------------------------------*
+002200*    1998-03-11 RVH   ORIGINAL ADD/CEILING-CHECK LOGIC          *
+002300*    2026-08-09 RVH   WRITE OVERFLOW EXCEPTION RECORD ON CAP    *
+002400*    2026-08-09 RVH   ROUTE EXCESS TO SUSPENSE RECORD ON CAP    *
+002500*    2026-08-09 RVH   CEILING NOW PASSED IN BY CALLER (LK-PARM) *
+002600*    2026-08-09 RVH   AUDIT RECORD WRITTEN FOR EVERY CALL        *
+002700*    2026-08-09 RVH   ALERT RECORD DROPPED ON MONITORING FEED   *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-390.
+003200 OBJECT-COMPUTER. IBM-390.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT OVERFLOW-EXCEPTIONS ASSIGN TO OVFLXCP
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS AR1-XCP-FS.
+003800
+003900     SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS AR1-SUS-FS.
+004200
+004300     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS AR1-AUD-FS.
+004600
+004700     SELECT ALERT-FILE ASSIGN TO ALRTFILE
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS AR1-ALT-FS.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  OVERFLOW-EXCEPTIONS
+005400     RECORDING MODE IS F.
+005500     COPY AR1XCP.
+005700
+005800 FD  SUSPENSE-FILE
+005900     RECORDING MODE IS F.
+006000     COPY AR1SUS.
+006200
+006300 FD  AUDIT-FILE
+006400     RECORDING MODE IS F.
+006500     COPY AR1AUD.
+006700
+006800 FD  ALERT-FILE
+006900     RECORDING MODE IS F.
+007000     COPY AR1ALT.
+007200
+007300 WORKING-STORAGE SECTION.
+007400 01  AR1-FILE-STATUSES.
+007500     05  AR1-XCP-FS              PIC X(02) VALUE '00'.
+007600     05  AR1-SUS-FS              PIC X(02) VALUE '00'.
+007700     05  AR1-AUD-FS              PIC X(02) VALUE '00'.
+007800     05  AR1-ALT-FS              PIC X(02) VALUE '00'.
+007900
+008000 01  AR1-SWITCHES.
+008100     05  AR1-FILES-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+008200         88  AR1-FILES-ARE-OPEN      VALUE 'Y'.
+008300     05  AR1-CAPPED-SWITCH       PIC X(01) VALUE 'N'.
+008400         88  AR1-AMOUNT-WAS-CAPPED   VALUE 'Y'.
+008500
+008600 01  AR1-WORK-FIELDS.
+008700     05  AR1-AMOUNT              PIC S9(7)V99 VALUE ZERO.
+008800     05  AR1-AMOUNT-EXT          PIC S9(7)V99 VALUE ZERO.
+008900     05  AR1-EXCESS-AMOUNT       PIC S9(7)V99 VALUE ZERO.
+009000
+009100 LINKAGE SECTION.
+009200     COPY AR1150P.
+010900
+011000 PROCEDURE DIVISION USING LK-AR1150-PARMS.
+011100 0000-MAINLINE.
+011200     MOVE 0 TO LK-RETURN-CODE
+011300     IF LK-FUNCTION-CLOSE
+011400         PERFORM 8000-CLOSE-FILES THRU 8000-EXIT
+011500     ELSE
+011600         PERFORM 1000-CHECK-AMOUNT THRU 1000-EXIT
+011700     END-IF
+011800     GOBACK.
+011900
+012000 1000-CHECK-AMOUNT.
+012100     IF NOT AR1-FILES-ARE-OPEN
+012200         PERFORM 1100-OPEN-FILES THRU 1100-EXIT
+012300     END-IF
+012400
+012500     MOVE 'N' TO AR1-CAPPED-SWITCH
+012600     MOVE 'N' TO LK-CAPPED-SWITCH
+012700     MOVE ZERO TO LK-EXCESS-AMOUNT
+012800
+012900     MOVE LK-BALANCE-BEFORE TO AR1-AMOUNT
+013000     MOVE LK-BALANCE-BEFORE TO AR1-AMOUNT-EXT
+013100     ADD LK-ADD-AMOUNT TO AR1-AMOUNT-EXT
+013200
+013300     IF AR1-AMOUNT-EXT > LK-CEILING-AMOUNT
+013400         PERFORM 2000-HANDLE-OVERFLOW THRU 2000-EXIT
+013500     ELSE
+013600         MOVE AR1-AMOUNT-EXT TO AR1-AMOUNT
+013700     END-IF
+013800
+013900     MOVE AR1-AMOUNT TO LK-BALANCE-AFTER
+014000     MOVE AR1-CAPPED-SWITCH TO LK-CAPPED-SWITCH
+014100     MOVE AR1-EXCESS-AMOUNT TO LK-EXCESS-AMOUNT
+014200
+014300     PERFORM 3000-WRITE-AUDIT-RECORD THRU 3000-EXIT
+014400     .
+014500 1000-EXIT.
+014600     EXIT.
+014700
+014800 1100-OPEN-FILES.
+014900     OPEN EXTEND OVERFLOW-EXCEPTIONS
+015000     IF AR1-XCP-FS = '05' OR '35'
+015100         OPEN OUTPUT OVERFLOW-EXCEPTIONS
+015200     END-IF
+015300
+015400     OPEN EXTEND SUSPENSE-FILE
+015500     IF AR1-SUS-FS = '05' OR '35'
+015600         OPEN OUTPUT SUSPENSE-FILE
+015700     END-IF
+015800
+015900     OPEN EXTEND AUDIT-FILE
+016000     IF AR1-AUD-FS = '05' OR '35'
+016100         OPEN OUTPUT AUDIT-FILE
+016200     END-IF
+016300
+016400     OPEN EXTEND ALERT-FILE
+016500     IF AR1-ALT-FS = '05' OR '35'
+016600         OPEN OUTPUT ALERT-FILE
+016700     END-IF
+016800
+016900     SET AR1-FILES-ARE-OPEN TO TRUE
+017000     .
+017100 1100-EXIT.
+017200     EXIT.
+017300
+017400 2000-HANDLE-OVERFLOW.
+017500     SET AR1-AMOUNT-WAS-CAPPED TO TRUE
+017600     COMPUTE AR1-EXCESS-AMOUNT =
+017700         AR1-AMOUNT-EXT - LK-CEILING-AMOUNT
+017800     MOVE LK-CEILING-AMOUNT TO AR1-AMOUNT
+017900     DISPLAY 'ERROR: AMOUNT EXCEEDS MAXIMUM VALUE - ACCOUNT '
+018000         LK-ACCOUNT-ID ' TRANS ' LK-TRANS-ID
+018100
+018200     PERFORM 2100-WRITE-EXCEPTION THRU 2100-EXIT
+018300     PERFORM 2200-WRITE-SUSPENSE THRU 2200-EXIT
+018400     PERFORM 2300-WRITE-ALERT THRU 2300-EXIT
+018500     .
+018600 2000-EXIT.
+018700     EXIT.
+018800
+018900 2100-WRITE-EXCEPTION.
+019000     INITIALIZE AR1-XCP-RECORD
+019100     MOVE LK-RUN-ID          TO AR1-XCP-RUN-ID
+019200     MOVE LK-TIMESTAMP       TO AR1-XCP-TIMESTAMP
+019300     MOVE LK-ACCOUNT-ID      TO AR1-XCP-ACCOUNT-ID
+019400     MOVE LK-TRANS-ID        TO AR1-XCP-TRANS-ID
+019500     MOVE LK-BALANCE-BEFORE  TO AR1-XCP-ORIGINAL-AMT
+019600     MOVE AR1-AMOUNT-EXT     TO AR1-XCP-UNCAPPED-AMT
+019700     MOVE AR1-AMOUNT         TO AR1-XCP-CAPPED-AMT
+019800     MOVE LK-CEILING-AMOUNT  TO AR1-XCP-CEILING-USED
+019900     WRITE AR1-XCP-RECORD
+020000     .
+020100 2100-EXIT.
+020200     EXIT.
+020300
+020400 2200-WRITE-SUSPENSE.
+020500     INITIALIZE AR1-SUS-RECORD
+020600     MOVE LK-RUN-ID          TO AR1-SUS-RUN-ID
+020700     MOVE LK-TIMESTAMP       TO AR1-SUS-TIMESTAMP
+020800     MOVE LK-ACCOUNT-ID      TO AR1-SUS-ACCOUNT-ID
+020900     MOVE LK-TRANS-ID        TO AR1-SUS-TRANS-ID
+021000     MOVE AR1-EXCESS-AMOUNT  TO AR1-SUS-EXCESS-AMOUNT
+021100     SET AR1-SUS-PENDING     TO TRUE
+021200     MOVE 'OVFL'             TO AR1-SUS-REASON-CODE
+021300     WRITE AR1-SUS-RECORD
+021400     .
+021500 2200-EXIT.
+021600     EXIT.
+021700
+021800 2300-WRITE-ALERT.
+021900     INITIALIZE AR1-ALT-RECORD
+022000     MOVE 'OVERFLOW'         TO AR1-ALT-ALERT-TYPE
+022100     SET AR1-ALT-SEV-WARNING TO TRUE
+022200     MOVE LK-ACCOUNT-ID      TO AR1-ALT-ACCOUNT-ID
+022300     MOVE LK-TRANS-ID        TO AR1-ALT-TRANS-ID
+022400     MOVE LK-TIMESTAMP       TO AR1-ALT-TIMESTAMP
+022500     STRING 'AMOUNT EXCEEDS MAXIMUM VALUE FOR ACCOUNT '
+022600         LK-ACCOUNT-ID DELIMITED BY SIZE
+022700         INTO AR1-ALT-MESSAGE-TEXT
+022800     WRITE AR1-ALT-RECORD
+022900     .
+023000 2300-EXIT.
+023100     EXIT.
+023200
+023300 3000-WRITE-AUDIT-RECORD.
+023400     INITIALIZE AR1-AUD-RECORD
+023500     MOVE LK-RUN-ID          TO AR1-AUD-RUN-ID
+023600     MOVE LK-TIMESTAMP       TO AR1-AUD-TIMESTAMP
+023700     MOVE LK-ACCOUNT-ID      TO AR1-AUD-ACCOUNT-ID
+023800     MOVE LK-TRANS-ID        TO AR1-AUD-TRANS-ID
+023900     MOVE LK-BALANCE-BEFORE  TO AR1-AUD-BEFORE-AMOUNT
+024000     MOVE LK-ADD-AMOUNT      TO AR1-AUD-AMOUNT-ADDED
+024100     MOVE AR1-AMOUNT         TO AR1-AUD-AFTER-AMOUNT
+024200     MOVE AR1-CAPPED-SWITCH  TO AR1-AUD-CAPPED-SWITCH
+024300     MOVE 'AR1150'           TO AR1-AUD-SOURCE
+024400     WRITE AR1-AUD-RECORD
+024500     .
+024600 3000-EXIT.
+024700     EXIT.
+024800
+024900 8000-CLOSE-FILES.
+025000     IF AR1-FILES-ARE-OPEN
+025100         CLOSE OVERFLOW-EXCEPTIONS SUSPENSE-FILE
+025200               AUDIT-FILE ALERT-FILE
+025300         MOVE 'N' TO AR1-FILES-OPEN-SWITCH
+025400     END-IF
+025500     .
+025600 8000-EXIT.
+025700     EXIT.
