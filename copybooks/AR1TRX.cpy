@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*    AR1TRX - ACCOUNTS RECEIVABLE TRANSACTION RECORD            *
+000300*    INPUT TRANSACTION LAYOUT FOR THE AR100 ACCUMULATION SUITE  *
+000400*****************************************************************
+000500 01  AR1-TRANS-RECORD.
+000600     05  AR1-TRANS-ID            PIC X(10).
+000700     05  AR1-ACCOUNT-ID          PIC X(10).
+000800     05  AR1-ACCOUNT-TYPE        PIC X(04).
+000900     05  AR1-TRANS-AMOUNT        PIC S9(7)V99.
+001000     05  FILLER                  PIC X(20).
