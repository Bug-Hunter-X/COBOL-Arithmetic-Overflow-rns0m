@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    AR1PRM - AMOUNT-CEILING CONTROL-PARAMETER RECORD           *
+000300*    ONE RECORD PER ACCOUNT TYPE, READ AT START-OF-RUN SO THE   *
+000400*    99999.99 CEILING NO LONGER HAS TO BE CODED INTO AR1150     *
+000500*****************************************************************
+000600 01  AR1-PRM-RECORD.
+000700     05  AR1-PRM-ACCOUNT-TYPE    PIC X(04).
+000800     05  AR1-PRM-CEILING-AMOUNT  PIC S9(7)V99.
+000900     05  FILLER                  PIC X(10).
