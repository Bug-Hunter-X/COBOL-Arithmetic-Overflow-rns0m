@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    AR1BAL - ACCOUNT BALANCE MASTER RECORD                     *
+000300*    WIDENED LAYOUT - BALANCE FIELD MATCHES THE EXTENDED         *
+000400*    ACCUMULATOR CAPACITY (PIC 9(7)V99) AFTER THE AR1180        *
+000500*    CONVERSION JOB HAS BEEN RUN AGAINST THE OLD MASTER          *
+000600*****************************************************************
+000700 01  AR1-BALANCE-RECORD.
+000800     05  AR1-BAL-ACCOUNT-ID     PIC X(10).
+000900     05  AR1-BAL-ACCOUNT-TYPE   PIC X(04).
+001000     05  AR1-BAL-AMOUNT         PIC S9(7)V99.
+001100     05  AR1-BAL-LAST-TRANS-ID  PIC X(10).
+001200     05  AR1-BAL-LAST-UPDATED   PIC X(26).
+001300     05  FILLER                 PIC X(10).
