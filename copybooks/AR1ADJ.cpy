@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    AR1ADJ - MANUAL BALANCE ADJUSTMENT LOG RECORD              *
+000300*    WRITTEN BY AR1190 WHENEVER AN OPERATOR POSTS A CORRECTING  *
+000400*    ADJUSTMENT TO A CAPPED BALANCE THROUGH THE MAINTENANCE     *
+000500*    SCREEN                                                      *
+000600*****************************************************************
+000700 01  AR1-ADJ-RECORD.
+000800     05  AR1-ADJ-TIMESTAMP       PIC X(26).
+000900     05  AR1-ADJ-ACCOUNT-ID      PIC X(10).
+001000     05  AR1-ADJ-OPERATOR-ID     PIC X(08).
+001100     05  AR1-ADJ-OLD-AMOUNT      PIC S9(7)V99.
+001200     05  AR1-ADJ-NEW-AMOUNT      PIC S9(7)V99.
+001300     05  AR1-ADJ-REASON-CODE     PIC X(04).
+001400     05  FILLER                  PIC X(10).
