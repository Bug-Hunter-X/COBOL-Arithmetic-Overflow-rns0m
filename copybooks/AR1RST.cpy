@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    AR1RST - RESTART CONTROL-PARAMETER RECORD                   *
+000300*    ONE RECORD, READ AT START-OF-RUN BY AR1100, GIVING THE      *
+000400*    COUNT OF TRANSACTIONS ALREADY COMMITTED ON A PRIOR RUN OF   *
+000500*    THIS JOB; ZERO OR A MISSING/EMPTY FILE MEANS A FRESH RUN.   *
+000600*    KEPT AS A CONTROL FILE, LIKE AR1PRM, RATHER THAN A COMMAND  *
+000700*    LINE ARGUMENT, SINCE THERE IS NO JCL EQUIVALENT OF ONE.     *
+000800*****************************************************************
+000900 01  AR1-RST-RECORD.
+001000     05  AR1-RST-RUN-ID          PIC X(08).
+001100     05  AR1-RST-RESTART-COUNT   PIC 9(09) COMP.
+001200     05  FILLER                  PIC X(10).
