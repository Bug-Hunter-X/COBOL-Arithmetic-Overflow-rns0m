@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    AR1150P - CALL LINKAGE BETWEEN AR1100 AND AR1150            *
+000300*    SHARED PARAMETER LAYOUT FOR THE AMOUNT-ACCUMULATE /         *
+000400*    OVERFLOW-CEILING CHECK SUBROUTINE CALL, COPIED INTO BOTH    *
+000500*    THE CALLER AND THE CALLED PROGRAM SO THE TWO NEVER DRIFT    *
+000600*    OUT OF SYNC WITH EACH OTHER                                  *
+000700*****************************************************************
+000800 01  LK-AR1150-PARMS.
+000900     05  LK-FUNCTION-CODE        PIC X(01).
+001000         88  LK-FUNCTION-PROCESS     VALUE '1'.
+001100         88  LK-FUNCTION-CLOSE       VALUE '9'.
+001200     05  LK-RUN-ID               PIC X(08).
+001300     05  LK-ACCOUNT-ID           PIC X(10).
+001400     05  LK-TRANS-ID             PIC X(10).
+001500     05  LK-TIMESTAMP            PIC X(26).
+001600     05  LK-CEILING-AMOUNT       PIC S9(7)V99.
+001700     05  LK-BALANCE-BEFORE       PIC S9(7)V99.
+001800     05  LK-ADD-AMOUNT           PIC S9(7)V99.
+001900     05  LK-BALANCE-AFTER        PIC S9(7)V99.
+002000     05  LK-EXCESS-AMOUNT        PIC S9(7)V99.
+002100     05  LK-CAPPED-SWITCH        PIC X(01).
+002200         88  LK-WAS-CAPPED           VALUE 'Y'.
+002300         88  LK-WAS-NOT-CAPPED       VALUE 'N'.
+002400     05  LK-RETURN-CODE          PIC S9(04) COMP.
