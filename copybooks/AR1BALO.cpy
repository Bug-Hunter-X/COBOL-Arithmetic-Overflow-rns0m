@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*    AR1BALO - ACCOUNT BALANCE MASTER RECORD (PRE-CONVERSION)    *
+000300*    ORIGINAL NARROW LAYOUT - PIC 9(5)V99 - KEPT SO THE AR1180   *
+000400*    ONE-TIME CONVERSION JOB HAS SOMETHING TO READ FROM          *
+000500*****************************************************************
+000600 01  AR1-BALANCE-RECORD-OLD.
+000700     05  AR1-BALO-ACCOUNT-ID    PIC X(10).
+000800     05  AR1-BALO-ACCOUNT-TYPE  PIC X(04).
+000900     05  AR1-BALO-AMOUNT        PIC S9(5)V99.
+001000     05  AR1-BALO-LAST-TRANS-ID PIC X(10).
+001100     05  AR1-BALO-LAST-UPDATED  PIC X(26).
+001200     05  FILLER                 PIC X(10).
