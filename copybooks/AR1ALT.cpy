@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    AR1ALT - MONITORING ALERT INTERFACE RECORD                 *
+000300*    DROPPED ONTO THE FEED THE MONITORING DASHBOARD POLLS       *
+000400*    WHENEVER THE OVERFLOW CONDITION FIRES                      *
+000500*****************************************************************
+000600 01  AR1-ALT-RECORD.
+000700     05  AR1-ALT-ALERT-TYPE      PIC X(08).
+000800     05  AR1-ALT-SEVERITY        PIC X(01).
+000900         88  AR1-ALT-SEV-WARNING     VALUE 'W'.
+001000         88  AR1-ALT-SEV-CRITICAL    VALUE 'C'.
+001100     05  AR1-ALT-ACCOUNT-ID      PIC X(10).
+001200     05  AR1-ALT-TRANS-ID        PIC X(10).
+001300     05  AR1-ALT-TIMESTAMP       PIC X(26).
+001400     05  AR1-ALT-MESSAGE-TEXT    PIC X(60).
