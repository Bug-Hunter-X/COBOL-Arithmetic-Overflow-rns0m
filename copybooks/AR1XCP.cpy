@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    AR1XCP - OVERFLOW EXCEPTION RECORD                         *
+000300*    ONE RECORD PER AMOUNT-CEILING CAPPING EVENT, WRITTEN BY    *
+000400*    AR1150 AND READ BACK BY THE AR1170 SUMMARY REPORT          *
+000500*****************************************************************
+000600 01  AR1-XCP-RECORD.
+000700     05  AR1-XCP-RUN-ID          PIC X(08).
+000800     05  AR1-XCP-TIMESTAMP       PIC X(26).
+000900     05  AR1-XCP-ACCOUNT-ID      PIC X(10).
+001000     05  AR1-XCP-TRANS-ID        PIC X(10).
+001100     05  AR1-XCP-ORIGINAL-AMT    PIC S9(7)V99.
+001200     05  AR1-XCP-UNCAPPED-AMT    PIC S9(7)V99.
+001300     05  AR1-XCP-CAPPED-AMT      PIC S9(7)V99.
+001400     05  AR1-XCP-CEILING-USED    PIC S9(7)V99.
+001500     05  FILLER                  PIC X(10).
