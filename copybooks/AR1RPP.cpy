@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*    AR1RPP - SUMMARY REPORT SELECTION PARAMETER RECORD          *
+000300*    TELLS AR1170 WHICH RUN'S OVERFLOW-EXCEPTIONS TO SUMMARIZE.  *
+000400*    A MISSING FILE OR A BLANK RUN-ID MEANS "SUMMARIZE EVERY     *
+000500*    RECORD ON THE FILE," SO AD-HOC/HISTORICAL RUNS OF THE       *
+000600*    REPORT STILL WORK WITHOUT A SELECTION RECORD.               *
+000700*****************************************************************
+000800 01  AR1-RPP-RECORD.
+000900     05  AR1-RPP-RUN-ID          PIC X(08).
+001000     05  FILLER                  PIC X(10).
