@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    AR1SUS - SUSPENSE / PENDING-ADJUSTMENT RECORD              *
+000300*    HOLDS THE EXCESS AMOUNT THAT COULD NOT BE POSTED TO THE    *
+000400*    BALANCE FIELD BECAUSE IT WOULD HAVE EXCEEDED THE CEILING   *
+000500*****************************************************************
+000600 01  AR1-SUS-RECORD.
+000700     05  AR1-SUS-RUN-ID          PIC X(08).
+000800     05  AR1-SUS-TIMESTAMP       PIC X(26).
+000900     05  AR1-SUS-ACCOUNT-ID      PIC X(10).
+001000     05  AR1-SUS-TRANS-ID        PIC X(10).
+001100     05  AR1-SUS-EXCESS-AMOUNT   PIC S9(7)V99.
+001200     05  AR1-SUS-STATUS          PIC X(01).
+001300         88  AR1-SUS-PENDING         VALUE 'P'.
+001400         88  AR1-SUS-POSTED          VALUE 'D'.
+001500     05  AR1-SUS-REASON-CODE     PIC X(04).
+001600     05  FILLER                  PIC X(10).
