@@ -0,0 +1,11 @@
+000100*****************************************************************
+000200*    AR1TOT - END-OF-JOB CONTROL-TOTAL RECORD                   *
+000300*    WRITTEN BY AR1100, READ BY THE AR1160 RECONCILIATION JOB   *
+000400*****************************************************************
+000500 01  AR1-TOT-RECORD.
+000600     05  AR1-TOT-RUN-ID          PIC X(08).
+000700     05  AR1-TOT-INPUT-SUM       PIC S9(09)V99.
+000800     05  AR1-TOT-ACCUM-BALANCE   PIC S9(09)V99.
+000900     05  AR1-TOT-KNOWN-CAPS      PIC S9(09)V99.
+001000     05  AR1-TOT-TRANS-COUNT     PIC 9(09) COMP.
+001100     05  FILLER                  PIC X(10).
