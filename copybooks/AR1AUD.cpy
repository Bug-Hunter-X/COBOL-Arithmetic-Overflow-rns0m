@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    AR1AUD - AMOUNT-CHECK AUDIT RECORD                         *
+000300*    ONE RECORD FOR EVERY PASS THROUGH THE AR1150 ADD/OVERFLOW  *
+000400*    CHECK LOGIC, CAPPED OR NOT, SO A BALANCE CAN BE REPLAYED   *
+000500*****************************************************************
+000600 01  AR1-AUD-RECORD.
+000700     05  AR1-AUD-RUN-ID          PIC X(08).
+000800     05  AR1-AUD-TIMESTAMP       PIC X(26).
+000900     05  AR1-AUD-ACCOUNT-ID      PIC X(10).
+001000     05  AR1-AUD-TRANS-ID        PIC X(10).
+001100     05  AR1-AUD-BEFORE-AMOUNT   PIC S9(7)V99.
+001200     05  AR1-AUD-AMOUNT-ADDED    PIC S9(7)V99.
+001300     05  AR1-AUD-AFTER-AMOUNT    PIC S9(7)V99.
+001400     05  AR1-AUD-CAPPED-SWITCH   PIC X(01).
+001500         88  AR1-AUD-WAS-CAPPED      VALUE 'Y'.
+001600         88  AR1-AUD-WAS-NOT-CAPPED  VALUE 'N'.
+001700     05  AR1-AUD-SOURCE          PIC X(08).
+001750     05  AR1-AUD-REASON-CODE     PIC X(04).
+001800     05  FILLER                  PIC X(04).
