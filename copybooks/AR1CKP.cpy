@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    AR1CKP - CHECKPOINT RECORD                                 *
+000300*    WRITTEN PERIODICALLY BY AR1100 SO A RESTARTED RUN CAN      *
+000400*    SKIP TRANSACTIONS ALREADY COMMITTED TO THE BALANCE FIELD   *
+000500*****************************************************************
+000700 01  AR1-CKP-RECORD.
+000800     05  AR1-CKP-RUN-ID          PIC X(08).
+000900     05  AR1-CKP-LAST-TRANS-COUNT
+001000                                 PIC 9(09) COMP.
+001100     05  AR1-CKP-LAST-ACCOUNT-ID PIC X(10).
+001200     05  AR1-CKP-LAST-AMOUNT     PIC S9(7)V99.
+001300     05  AR1-CKP-TIMESTAMP       PIC X(26).
+001350     05  AR1-CKP-KNOWN-CAPS      PIC S9(09)V99.
+001370     05  AR1-CKP-ACCUM-DELTA     PIC S9(09)V99.
+001400     05  FILLER                  PIC X(10).
